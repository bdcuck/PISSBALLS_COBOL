@@ -1,30 +1,440 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PISSBALLS.
+       AUTHOR. DATA PROCESSING.
+       INSTALLATION. CENTRAL DATA CENTER.
+       DATE-WRITTEN. 01/15/2019.
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      *  MODIFICATION HISTORY                                         *
+      *----------------------------------------------------------------*
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  01/15/2019 RFK   ORIGINAL PROGRAM - CLASSIFIES 1 THRU 100     *
+      *  08/09/2026 RFK   READ CYCLE UPPER BOUND FROM PISSCTL CONTROL  *
+      *                   CARD INSTEAD OF HARDCODED PERFORM 100 TIMES *
+      *  08/09/2026 RFK   WRITE CLASSIFICATION DETAIL TO PISSOUT FOR   *
+      *                   DOWNSTREAM BATCH STEPS                      *
+      *  08/09/2026 RFK   MOD DIVISORS NOW SOURCED FROM PISSCTL        *
+      *                   CONTROL RECORD INSTEAD OF HARDCODED 3 AND 5  *
+      *  08/09/2026 RFK   ADD PISSCKPT CHECKPOINT/RESTART SUPPORT -    *
+      *                   RUN RESUMES FROM LAST CHECKPOINTED COUNT     *
+      *  08/09/2026 RFK   ADD CONTROL-TOTAL SUMMARY AT END OF RUN      *
+      *  08/09/2026 RFK   ADD PISSRPT PAGINATED REPORT WITH RUN DATE,  *
+      *                   PAGE NUMBER, AND COLUMN HEADINGS             *
+      *  08/09/2026 RFK   GENERALIZED CLASSIFICATION TO A RULE TABLE   *
+      *                   (DIVISOR + LABEL PER ENTRY) SO A THIRD RULE  *
+      *                   (DIVISOR 7) CAN BE ADDED BY CONTROL CARD.    *
+      *                   CONTROL TOTALS ARE NOW KEPT PER RULE RATHER  *
+      *                   THAN BY NAMED COMBINATION, SINCE A 3RD RULE  *
+      *                   MULTIPLIES THE NUMBER OF POSSIBLE COMBOS     *
+      *  08/09/2026 RFK   WIDENED WS-COUNT/WS-CYCLE-LIMIT TO PIC 9(05) *
+      *                   AND ADDED CONTROL CARD RANGE VALIDATION SO  *
+      *                   AN OUT-OF-RANGE UPPER BOUND OR A ZERO RULE  *
+      *                   DIVISOR ABENDS WITH A MESSAGE INSTEAD OF    *
+      *                   SILENTLY WRAPPING OR CRASHING               *
+      *  08/09/2026 RFK   WRITE CONTROL TOTALS TO PISSSUM FOR DAY-    *
+      *                   OVER-DAY RECONCILIATION BY PISSRECN         *
+      *  08/09/2026 RFK   CONTROL CARD READ NOW CHECKS FILE STATUS    *
+      *                   AND VALIDATES THE RULE COUNT AGAINST THE    *
+      *                   TABLE SIZE BEFORE ANY RULE IS LOADED, SO A  *
+      *                   MISSING CONTROL CARD OR A BAD RULE COUNT    *
+      *                   ABENDS CLEANLY INSTEAD OF OVERRUNNING THE   *
+      *                   TABLE OR BLOWING UP THE RUN                 *
+      *  08/09/2026 RFK   RESTART NOW ONLY HONORS A CHECKPOINT THAT   *
+      *                   WAS ACTUALLY READ AND CARRIES TODAY'S RUN   *
+      *                   DATE, AND RESTORES THE RUNNING CONTROL      *
+      *                   TOTALS SO A RESUMED RUN'S PISSSUM FIGURES   *
+      *                   STAY ACCURATE. PISSOUT/PISSRPT ARE EXTENDED *
+      *                   RATHER THAN RE-CREATED WHEN A CHECKPOINT    *
+      *                   IS HONORED                                  *
+      *  08/09/2026 RFK   WIDENED WS-CLASS-CODE/OUT-CLASS-CODE TO THE *
+      *                   FULL 5-RULE WORST CASE SO A FULL SET OF     *
+      *                   MATCHING LABELS CAN NEVER TRUNCATE          *
+      *  08/09/2026 RFK   RESTART NOW ALSO RESTORES WS-PAGE-NUMBER    *
+      *                   FROM PISSCKPT, SO THE FIRST REPORT HEADER   *
+      *                   WRITTEN AFTER A RESTART STILL FORCES A PAGE *
+      *                   BREAK INSTEAD OF RUNNING ON FROM THE LAST   *
+      *                   LINE OF THE PRE-ABEND REPORT                *
+      *  08/09/2026 RFK   ADDED A NOTE TO BOTH SUMMARY OUTPUTS THAT   *
+      *                   PER-RULE HIT COUNTS CAN OVERLAP (A COUNT    *
+      *                   VALUE DIVISIBLE BY MORE THAN ONE RULE'S     *
+      *                   DIVISOR IS TALLIED AGAINST EACH ONE), SO    *
+      *                   NOBODY TRIES TO FOOT THEM AGAINST TOTAL     *
+      *                   PROCESSED. PLAIN NUMBER AND TOTAL PROCESSED *
+      *                   REMAIN THE MUTUALLY EXCLUSIVE FIGURES FOR   *
+      *                   BALANCING                                  *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PISSCTL-FILE ASSIGN TO PISSCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT PISSOUT-FILE ASSIGN TO PISSOUT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PISSCKPT-FILE ASSIGN TO PISSCKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT PISSRPT-FILE ASSIGN TO PISSRPT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PISSSUM-FILE ASSIGN TO PISSSUM
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PISSCTL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY PISSCTL.
+
+       FD  PISSOUT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY PISSOUT.
+
+       FD  PISSCKPT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY PISSCKPT.
+
+       FD  PISSRPT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+           COPY PISSRPT.
+
+       FD  PISSSUM-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS.
+           COPY PISSSUM.
+
        WORKING-STORAGE SECTION.
-       01 WS-COUNT PIC 999 VALUE 1.
-       01 WS-PISS PIC 999 VALUE 1.
-       01 WS-BALLS PIC 999 VALUE 1.
+       01 WS-COUNT PIC 9(05) VALUE 1.
+       01 WS-CYCLE-LIMIT PIC 9(05) VALUE 100.
+       01 WS-MAX-CYCLE-LIMIT PIC 9(05) VALUE 99999.
+       01 WS-ABEND-SWITCH PIC X(01) VALUE "N".
+           88 WS-ABEND-CONDITION VALUE "Y".
+       01 WS-RESTART-SWITCH PIC X(01) VALUE "N".
+           88 WS-RESTART-CONDITION VALUE "Y".
+       01 WS-RULE-COUNT PIC 9(01) VALUE 2.
+       01 WS-MAX-RULE-COUNT PIC 9(01) VALUE 5.
+       01 WS-RULE-INDEX PIC 9(01) VALUE ZERO.
+       01 WS-RULE-REMAINDER PIC 9(05) VALUE ZERO.
+       01 WS-RULE-TABLE.
+           05 WS-RULE-ENTRY OCCURS 5 TIMES.
+               10 WS-RULE-DIVISOR PIC 9(03).
+               10 WS-RULE-LABEL PIC X(08).
+               10 WS-RULE-MATCH-COUNT PIC 9(05) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL PIC 999 VALUE 25.
+       01 WS-CTL-STATUS PIC XX VALUE "00".
+       01 WS-CTL-OPEN-SWITCH PIC X(01) VALUE "N".
+           88 WS-CTL-FILE-OPEN VALUE "Y".
+       01 WS-CKPT-STATUS PIC XX VALUE "00".
+       01 WS-CKPT-FOUND-SWITCH PIC X(01) VALUE "N".
+           88 WS-CKPT-RECORD-FOUND VALUE "Y".
+       01 WS-CLASS-CODE PIC X(40) VALUE SPACES.
+       01 WS-CLASS-PREV PIC X(40) VALUE SPACES.
+       01 WS-RUN-DATE PIC X(08) VALUE SPACES.
+       01 WS-PLAIN-COUNT PIC 9(05) VALUE ZERO.
+       01 WS-TOTAL-COUNT PIC 9(05) VALUE ZERO.
+       01 WS-PAGE-NUMBER PIC 999 VALUE ZERO.
+       01 WS-LINES-ON-PAGE PIC 999 VALUE ZERO.
+       01 WS-LINES-PER-PAGE PIC 999 VALUE 60.
+       01 WS-DETAIL-COUNT PIC ZZZZ9.
+       01 WS-DETAIL-LABEL PIC X(40).
+       01 WS-HDR-PAGE PIC ZZ9.
 
        PROCEDURE DIVISION.
        PISSBALLS-MAIN SECTION.
-           PERFORM 100 TIMES
-               COMPUTE WS-PISS = FUNCTION MOD (WS-COUNT, 3)
-               COMPUTE WS-BALLS = FUNCTION MOD (WS-COUNT, 5)
-               IF WS-PISS = 0 THEN
-                   IF WS-BALLS = 0 THEN
-                       DISPLAY "PISSBALLS"
-                   ELSE
-                       DISPLAY "PISS"
-                   END-IF
-               ELSE
-                   IF WS-BALLS = 0 THEN
-                       DISPLAY "BALLS"
-                   ELSE
-                       DISPLAY WS-COUNT
-                   END-IF
-                END-IF
-                ADD 1 TO WS-COUNT
-           END-PERFORM
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-RUN.
+           IF WS-ABEND-CONDITION THEN
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM CLASSIFY-ONE-COUNT
+                   UNTIL WS-COUNT > WS-CYCLE-LIMIT
+               PERFORM TERMINATE-RUN
+           END-IF.
            STOP RUN.
+
+       INITIALIZE-RUN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT PISSCTL-FILE.
+           IF WS-CTL-STATUS NOT = "00" THEN
+               DISPLAY "PISSBALLS - CONTROL CARD DATASET WILL NOT OPEN "
+                   "- FILE STATUS " WS-CTL-STATUS
+               SET WS-ABEND-CONDITION TO TRUE
+           ELSE
+               SET WS-CTL-FILE-OPEN TO TRUE
+               READ PISSCTL-FILE
+                   AT END
+                       DISPLAY "PISSBALLS - CONTROL CARD IS EMPTY"
+                       SET WS-ABEND-CONDITION TO TRUE
+               END-READ
+           END-IF.
+           IF NOT WS-ABEND-CONDITION THEN
+               MOVE CTL-UPPER-BOUND TO WS-CYCLE-LIMIT
+               MOVE CTL-RULE-COUNT TO WS-RULE-COUNT
+               PERFORM VALIDATE-RULE-COUNT
+           END-IF.
+           IF NOT WS-ABEND-CONDITION THEN
+               PERFORM LOAD-ONE-RULE
+                   VARYING WS-RULE-INDEX FROM 1 BY 1
+                   UNTIL WS-RULE-INDEX > WS-RULE-COUNT
+               PERFORM VALIDATE-CONTROL-RECORD
+           END-IF.
+           IF WS-CTL-FILE-OPEN THEN
+               CLOSE PISSCTL-FILE
+           END-IF.
+           IF NOT WS-ABEND-CONDITION THEN
+               PERFORM DETERMINE-RESTART-POINT
+               IF WS-RESTART-CONDITION THEN
+                   OPEN EXTEND PISSOUT-FILE
+                   OPEN EXTEND PISSRPT-FILE
+               ELSE
+                   OPEN OUTPUT PISSOUT-FILE
+                   OPEN OUTPUT PISSRPT-FILE
+               END-IF
+               OPEN OUTPUT PISSSUM-FILE
+               OPEN EXTEND PISSCKPT-FILE
+               PERFORM PRINT-REPORT-HEADER
+           END-IF.
+
+       VALIDATE-RULE-COUNT.
+           IF WS-RULE-COUNT = ZERO OR WS-RULE-COUNT > WS-MAX-RULE-COUNT
+                   THEN
+               DISPLAY "PISSBALLS - INVALID CONTROL CARD - RULE COUNT "
+                   WS-RULE-COUNT " IS OUT OF RANGE 1 THRU "
+                   WS-MAX-RULE-COUNT
+               SET WS-ABEND-CONDITION TO TRUE
+           END-IF.
+
+       VALIDATE-CONTROL-RECORD.
+           IF CTL-UPPER-BOUND = ZERO
+                   OR CTL-UPPER-BOUND > WS-MAX-CYCLE-LIMIT THEN
+               DISPLAY "PISSBALLS - INVALID CONTROL CARD - UPPER BOUND "
+                   CTL-UPPER-BOUND " IS OUT OF RANGE 1 THRU "
+                   WS-MAX-CYCLE-LIMIT
+               SET WS-ABEND-CONDITION TO TRUE
+           END-IF.
+           PERFORM VALIDATE-ONE-RULE-DIVISOR
+               VARYING WS-RULE-INDEX FROM 1 BY 1
+               UNTIL WS-RULE-INDEX > WS-RULE-COUNT.
+
+       VALIDATE-ONE-RULE-DIVISOR.
+           IF WS-RULE-DIVISOR (WS-RULE-INDEX) = ZERO THEN
+               DISPLAY "PISSBALLS - INVALID CONTROL CARD - RULE "
+                   WS-RULE-INDEX " DIVISOR IS ZERO"
+               SET WS-ABEND-CONDITION TO TRUE
+           END-IF.
+
+       DETERMINE-RESTART-POINT.
+           MOVE "N" TO WS-CKPT-FOUND-SWITCH.
+           OPEN INPUT PISSCKPT-FILE.
+           IF WS-CKPT-STATUS = "00" THEN
+               PERFORM READ-LAST-CHECKPOINT
+                   UNTIL WS-CKPT-STATUS = "10"
+           END-IF
+           IF WS-CKPT-RECORD-FOUND AND CKPT-RUN-DATE = WS-RUN-DATE THEN
+               PERFORM RESTORE-RUNNING-TOTALS
+               SET WS-RESTART-CONDITION TO TRUE
+           END-IF
+           CLOSE PISSCKPT-FILE.
+
+       READ-LAST-CHECKPOINT.
+           READ PISSCKPT-FILE
+               AT END MOVE "10" TO WS-CKPT-STATUS
+               NOT AT END SET WS-CKPT-RECORD-FOUND TO TRUE
+           END-READ.
+
+       RESTORE-RUNNING-TOTALS.
+           COMPUTE WS-COUNT = CKPT-LAST-COUNT + 1.
+           MOVE CKPT-PLAIN-COUNT TO WS-PLAIN-COUNT.
+           MOVE CKPT-TOTAL-COUNT TO WS-TOTAL-COUNT.
+           MOVE CKPT-PAGE-NUMBER TO WS-PAGE-NUMBER.
+           PERFORM RESTORE-ONE-RULE-TOTAL
+               VARYING WS-RULE-INDEX FROM 1 BY 1
+               UNTIL WS-RULE-INDEX > WS-RULE-COUNT.
+
+       RESTORE-ONE-RULE-TOTAL.
+           MOVE CKPT-RULE-HITS (WS-RULE-INDEX)
+               TO WS-RULE-MATCH-COUNT (WS-RULE-INDEX).
+
+       LOAD-ONE-RULE.
+           MOVE CTL-RULE-DIVISOR (WS-RULE-INDEX)
+               TO WS-RULE-DIVISOR (WS-RULE-INDEX).
+           MOVE CTL-RULE-LABEL (WS-RULE-INDEX)
+               TO WS-RULE-LABEL (WS-RULE-INDEX).
+
+       CLASSIFY-ONE-COUNT.
+           MOVE SPACES TO WS-CLASS-CODE.
+           PERFORM EVALUATE-ONE-RULE
+               VARYING WS-RULE-INDEX FROM 1 BY 1
+               UNTIL WS-RULE-INDEX > WS-RULE-COUNT.
+           IF WS-CLASS-CODE = SPACES THEN
+               DISPLAY WS-COUNT
+               ADD 1 TO WS-PLAIN-COUNT
+           ELSE
+               DISPLAY WS-CLASS-CODE
+           END-IF
+           ADD 1 TO WS-TOTAL-COUNT
+           MOVE WS-COUNT TO OUT-COUNT-VALUE
+           MOVE WS-CLASS-CODE TO OUT-CLASS-CODE
+           MOVE WS-RUN-DATE TO OUT-RUN-DATE
+           WRITE PISSBALLS-OUTPUT-RECORD.
+           IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE THEN
+               PERFORM PRINT-REPORT-HEADER
+           END-IF
+           PERFORM PRINT-DETAIL-LINE.
+           IF FUNCTION MOD (WS-COUNT, WS-CHECKPOINT-INTERVAL) = 0 THEN
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           ADD 1 TO WS-COUNT.
+
+       EVALUATE-ONE-RULE.
+           COMPUTE WS-RULE-REMAINDER =
+               FUNCTION MOD (WS-COUNT, WS-RULE-DIVISOR (WS-RULE-INDEX)).
+           IF WS-RULE-REMAINDER = 0 THEN
+               MOVE WS-CLASS-CODE TO WS-CLASS-PREV
+               STRING WS-CLASS-PREV DELIMITED BY SPACE
+                   WS-RULE-LABEL (WS-RULE-INDEX) DELIMITED BY SPACE
+                   INTO WS-CLASS-CODE
+               END-STRING
+               ADD 1 TO WS-RULE-MATCH-COUNT (WS-RULE-INDEX)
+           END-IF.
+
+       PRINT-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-HDR-PAGE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "PISSBALLS CLASSIFICATION REPORT" DELIMITED BY SIZE
+               "   RUN DATE: " DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               "   PAGE: " DELIMITED BY SIZE
+               WS-HDR-PAGE DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           IF WS-PAGE-NUMBER = 1 THEN
+               WRITE PISSBALLS-REPORT-LINE
+           ELSE
+               WRITE PISSBALLS-REPORT-LINE AFTER ADVANCING PAGE
+           END-IF.
+           MOVE SPACES TO RPT-LINE.
+           WRITE PISSBALLS-REPORT-LINE AFTER ADVANCING 1 LINE.
+           MOVE "COUNT VALUE   CLASSIFICATION" TO RPT-LINE.
+           WRITE PISSBALLS-REPORT-LINE AFTER ADVANCING 1 LINE.
+           MOVE "-----------   --------------" TO RPT-LINE.
+           WRITE PISSBALLS-REPORT-LINE AFTER ADVANCING 1 LINE.
+           MOVE ZERO TO WS-LINES-ON-PAGE.
+
+       PRINT-DETAIL-LINE.
+           MOVE WS-COUNT TO WS-DETAIL-COUNT.
+           IF WS-CLASS-CODE = SPACES THEN
+               MOVE SPACES TO WS-DETAIL-LABEL
+           ELSE
+               MOVE WS-CLASS-CODE TO WS-DETAIL-LABEL
+           END-IF.
+           MOVE SPACES TO RPT-LINE.
+           STRING WS-DETAIL-COUNT DELIMITED BY SIZE
+               "        " DELIMITED BY SIZE
+               WS-DETAIL-LABEL DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE PISSBALLS-REPORT-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-COUNT TO CKPT-LAST-COUNT.
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE.
+           MOVE WS-PLAIN-COUNT TO CKPT-PLAIN-COUNT.
+           MOVE WS-TOTAL-COUNT TO CKPT-TOTAL-COUNT.
+           MOVE WS-PAGE-NUMBER TO CKPT-PAGE-NUMBER.
+           PERFORM SAVE-ONE-RULE-TOTAL
+               VARYING WS-RULE-INDEX FROM 1 BY 1
+               UNTIL WS-RULE-INDEX > WS-RULE-COUNT.
+           WRITE PISSBALLS-CHECKPOINT-RECORD.
+
+       SAVE-ONE-RULE-TOTAL.
+           MOVE WS-RULE-MATCH-COUNT (WS-RULE-INDEX)
+               TO CKPT-RULE-HITS (WS-RULE-INDEX).
+
+       TERMINATE-RUN.
+           PERFORM DISPLAY-SUMMARY-TOTALS.
+           PERFORM PRINT-SUMMARY-REPORT.
+           PERFORM WRITE-SUMMARY-RECORD.
+           CLOSE PISSOUT-FILE.
+           CLOSE PISSCKPT-FILE.
+           CLOSE PISSRPT-FILE.
+           CLOSE PISSSUM-FILE.
+
+       WRITE-SUMMARY-RECORD.
+           MOVE WS-RUN-DATE TO SUM-RUN-DATE.
+           MOVE WS-RULE-COUNT TO SUM-RULE-COUNT.
+           PERFORM BUILD-ONE-SUMMARY-RULE
+               VARYING WS-RULE-INDEX FROM 1 BY 1
+               UNTIL WS-RULE-INDEX > WS-RULE-COUNT.
+           MOVE WS-PLAIN-COUNT TO SUM-PLAIN-COUNT.
+           MOVE WS-TOTAL-COUNT TO SUM-TOTAL-COUNT.
+           WRITE PISSBALLS-SUMMARY-RECORD.
+
+       BUILD-ONE-SUMMARY-RULE.
+           MOVE WS-RULE-LABEL (WS-RULE-INDEX)
+               TO SUM-RULE-LABEL (WS-RULE-INDEX).
+           MOVE WS-RULE-MATCH-COUNT (WS-RULE-INDEX)
+               TO SUM-RULE-HITS (WS-RULE-INDEX).
+
+       DISPLAY-SUMMARY-TOTALS.
+           DISPLAY "PISSBALLS CONTROL TOTALS".
+           PERFORM DISPLAY-ONE-RULE-TOTAL
+               VARYING WS-RULE-INDEX FROM 1 BY 1
+               UNTIL WS-RULE-INDEX > WS-RULE-COUNT.
+           DISPLAY "PLAIN NUMBER . . . . " WS-PLAIN-COUNT.
+           DISPLAY "TOTAL PROCESSED. . . " WS-TOTAL-COUNT.
+           DISPLAY "  (RULE HITS ABOVE MAY OVERLAP WHEN A COUNT "
+               "VALUE SATISFIES MORE THAN ONE RULE'S DIVISOR -- "
+               "THEY WILL NOT NECESSARILY ADD UP TO TOTAL "
+               "PROCESSED. PLAIN NUMBER AND TOTAL PROCESSED ARE "
+               "MUTUALLY EXCLUSIVE AND ARE THE BALANCING FIGURES.)".
+
+       DISPLAY-ONE-RULE-TOTAL.
+           DISPLAY WS-RULE-LABEL (WS-RULE-INDEX) " RULE HITS. . . "
+               WS-RULE-MATCH-COUNT (WS-RULE-INDEX).
+
+       PRINT-SUMMARY-REPORT.
+           MOVE SPACES TO RPT-LINE.
+           WRITE PISSBALLS-REPORT-LINE AFTER ADVANCING PAGE.
+           MOVE "PISSBALLS CONTROL TOTALS" TO RPT-LINE.
+           WRITE PISSBALLS-REPORT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE PISSBALLS-REPORT-LINE AFTER ADVANCING 1 LINE.
+           PERFORM PRINT-ONE-RULE-TOTAL
+               VARYING WS-RULE-INDEX FROM 1 BY 1
+               UNTIL WS-RULE-INDEX > WS-RULE-COUNT.
+           MOVE SPACES TO RPT-LINE.
+           STRING "PLAIN NUMBER . . . . " DELIMITED BY SIZE
+               WS-PLAIN-COUNT DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE PISSBALLS-REPORT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "TOTAL PROCESSED. . . " DELIMITED BY SIZE
+               WS-TOTAL-COUNT DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE PISSBALLS-REPORT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO RPT-LINE.
+           MOVE "  (RULE HITS MAY OVERLAP -- SEE PLAIN NUMBER / "
+               TO RPT-LINE.
+           WRITE PISSBALLS-REPORT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO RPT-LINE.
+           MOVE "   TOTAL PROCESSED FOR THE BALANCING FIGURES)"
+               TO RPT-LINE.
+           WRITE PISSBALLS-REPORT-LINE AFTER ADVANCING 1 LINE.
+
+       PRINT-ONE-RULE-TOTAL.
+           MOVE SPACES TO RPT-LINE.
+           STRING WS-RULE-LABEL (WS-RULE-INDEX) DELIMITED BY SPACE
+               " RULE HITS. . . " DELIMITED BY SIZE
+               WS-RULE-MATCH-COUNT (WS-RULE-INDEX) DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING.
+           WRITE PISSBALLS-REPORT-LINE AFTER ADVANCING 1 LINE.
