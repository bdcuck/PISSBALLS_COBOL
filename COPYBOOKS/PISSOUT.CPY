@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      *  PISSOUT - PISSBALLS CLASSIFICATION DETAIL RECORD LAYOUT       *
+      *  ONE RECORD WRITTEN PER COUNTER VALUE PROCESSED.               *
+      *  CONSUMED AS INPUT BY DOWNSTREAM BATCH STEPS.                  *
+      *----------------------------------------------------------------*
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  08/09/2026 RFK   ORIGINAL                                    *
+      *  08/09/2026 RFK   WIDENED OUT-CLASS-CODE TO HOLD CONCATENATED  *
+      *                   LABELS FROM THE GENERALIZED RULE TABLE       *
+      *  08/09/2026 RFK   WIDENED OUT-CLASS-CODE AGAIN TO THE FULL     *
+      *                   5-RULE WORST CASE (5 LABELS X 8 CHARACTERS)  *
+      *----------------------------------------------------------------*
+       01  PISSBALLS-OUTPUT-RECORD.
+           05  OUT-COUNT-VALUE         PIC 9(05).
+           05  OUT-CLASS-CODE          PIC X(40).
+           05  OUT-RUN-DATE            PIC X(08).
+           05  FILLER                  PIC X(27).
