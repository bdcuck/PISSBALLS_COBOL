@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *  PISSRPT - PISSBALLS PRINT LINE LAYOUT                         *
+      *  PAGINATED, HEADERED REPORT FOR ARCHIVAL/RETENTION.            *
+      *----------------------------------------------------------------*
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  08/09/2026 RFK   ORIGINAL                                    *
+      *----------------------------------------------------------------*
+       01  PISSBALLS-REPORT-LINE.
+           05  RPT-LINE                 PIC X(132).
