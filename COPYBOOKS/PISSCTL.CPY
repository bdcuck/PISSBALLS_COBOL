@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------*
+      *  PISSCTL - PISSBALLS CONTROL CARD RECORD LAYOUT                *
+      *  ONE CONTROL RECORD PER RUN, READ ONCE AT START OF JOB.        *
+      *----------------------------------------------------------------*
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  08/09/2026 RFK   ORIGINAL - CYCLE UPPER BOUND ONLY            *
+      *  08/09/2026 RFK   ADD CTL-DIVISOR-1/2 - MOD DIVISORS NO LONGER *
+      *                   HARDCODED AS 3 AND 5 IN THE PROGRAM          *
+      *  08/09/2026 RFK   REPLACED CTL-DIVISOR-1/2 WITH A GENERALIZED  *
+      *                   RULE TABLE (DIVISOR + LABEL PER ENTRY) SO    *
+      *                   NEW CLASSIFICATION RULES (E.G. DIVISOR 7     *
+      *                   FOR THE EXTENDED PRODUCT LINE) ARE ADDED BY  *
+      *                   CONTROL CARD, NOT BY CODE CHANGE             *
+      *----------------------------------------------------------------*
+       01  PISSBALLS-CONTROL-RECORD.
+           05  CTL-UPPER-BOUND         PIC 9(05).
+           05  CTL-RULE-COUNT          PIC 9(01).
+           05  CTL-RULE-TABLE OCCURS 5 TIMES.
+               10  CTL-RULE-DIVISOR    PIC 9(03).
+               10  CTL-RULE-LABEL      PIC X(08).
+           05  FILLER                  PIC X(19).
