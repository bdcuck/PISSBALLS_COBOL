@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      *  PISSSUM - PISSBALLS CONTROL-TOTAL SUMMARY RECORD LAYOUT       *
+      *  ONE RECORD WRITTEN PER RUN, USED FOR DAY-OVER-DAY             *
+      *  RECONCILIATION BY PISSRECN.                                   *
+      *----------------------------------------------------------------*
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  08/09/2026 RFK   ORIGINAL                                    *
+      *----------------------------------------------------------------*
+       01  PISSBALLS-SUMMARY-RECORD.
+           05  SUM-RUN-DATE             PIC X(08).
+           05  SUM-RULE-COUNT           PIC 9(01).
+           05  SUM-RULE-TOTAL OCCURS 5 TIMES.
+               10  SUM-RULE-LABEL       PIC X(08).
+               10  SUM-RULE-HITS        PIC 9(05).
+           05  SUM-PLAIN-COUNT          PIC 9(05).
+           05  SUM-TOTAL-COUNT          PIC 9(05).
+           05  FILLER                   PIC X(16).
