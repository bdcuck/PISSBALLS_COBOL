@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------*
+      *  PISSCKPT - PISSBALLS CHECKPOINT RECORD LAYOUT                 *
+      *  ONE RECORD WRITTEN EVERY WS-CHECKPOINT-INTERVAL ITERATIONS.   *
+      *  THE LAST RECORD ON THE FILE IS THE RESTART POINT FOR THE      *
+      *  NEXT RUN OF THIS JOB.                                         *
+      *----------------------------------------------------------------*
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  08/09/2026 RFK   ORIGINAL                                    *
+      *  08/09/2026 RFK   ADDED THE RUNNING RULE-HIT, PLAIN-NUMBER AND *
+      *                   TOTAL-PROCESSED COUNTS SO A RESTARTED RUN    *
+      *                   CAN RESTORE ITS CONTROL TOTALS INSTEAD OF    *
+      *                   RESUMING WITH THEM RESET TO ZERO             *
+      *  08/09/2026 RFK   ADDED CKPT-PAGE-NUMBER SO A RESTARTED RUN'S  *
+      *                   FIRST PISSRPT HEADER FORCES A PAGE BREAK     *
+      *                   INSTEAD OF RUNNING ON FROM THE LAST LINE OF  *
+      *                   THE PRE-ABEND REPORT                        *
+      *----------------------------------------------------------------*
+       01  PISSBALLS-CHECKPOINT-RECORD.
+           05  CKPT-LAST-COUNT         PIC 9(05).
+           05  CKPT-RUN-DATE            PIC X(08).
+           05  CKPT-RULE-TOTAL OCCURS 5 TIMES.
+               10  CKPT-RULE-HITS       PIC 9(05).
+           05  CKPT-PLAIN-COUNT         PIC 9(05).
+           05  CKPT-TOTAL-COUNT         PIC 9(05).
+           05  CKPT-PAGE-NUMBER         PIC 999.
+           05  FILLER                   PIC X(29).
