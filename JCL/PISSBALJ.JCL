@@ -0,0 +1,111 @@
+//PISSBALJ JOB (ACCTNO),'PISSBALLS NIGHTLY',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//*  PISSBALLS NIGHTLY CLASSIFICATION JOB                          *
+//*                                                                *
+//*  STEP005 RENAMES YESTERDAY'S SUMMARY ASIDE SO PISSBALLS CAN     *
+//*          WRITE A FRESH ONE WITHOUT LOSING THE PRIOR RUN.        *
+//*  STEP010 ALLOCATES TODAY'S CONTROL CARD DATASET.               *
+//*  STEP020 STAGES THE CONTROL CARD FROM THE PARAMETER LIBRARY.   *
+//*  STEP030 RUNS PISSBALLS AND CHECKS ITS CONDITION CODE.         *
+//*  STEP040 FEEDS THE PISSOUT DATASET INTO THE NEXT JOB IN THE    *
+//*          BATCH STREAM.                                        *
+//*  STEP060 RECONCILES TODAY'S CONTROL TOTALS AGAINST YESTERDAY'S  *
+//*          AND FLAGS ANY VARIANCE BEYOND TOLERANCE.               *
+//*----------------------------------------------------------------*
+//*  STEP005 ALSO CLEARS OUT THE CHECKPOINT DATASET SO EACH DAY'S   *
+//*  FIRST RUN STARTS FROM COUNT ONE INSTEAD OF PICKING UP WHERE    *
+//*  YESTERDAY'S COMPLETED RUN LEFT OFF. TO RESTART AN ABENDED RUN  *
+//*  LATER THE SAME DAY, RESUBMIT THIS JOB WITH RESTART=STEP030 SO  *
+//*  STEP005 IS SKIPPED AND TODAY'S CHECKPOINT IS LEFT INTACT.      *
+//*----------------------------------------------------------------*
+//*  MODIFICATION HISTORY                                         *
+//*  DATE       INIT  DESCRIPTION                                 *
+//*  08/09/2026 RFK   ORIGINAL                                    *
+//*  08/09/2026 RFK   ADD STEP005/STEP060 FOR DAY-OVER-DAY          *
+//*                   RECONCILIATION VIA PISSRECN                  *
+//*  08/09/2026 RFK   STEP005 NOW ALSO DELETES THE PRIOR DAY'S      *
+//*                   CHECKPOINT DATASET SO A NEW DAY'S RUN DOES    *
+//*                   NOT MISTAKE YESTERDAY'S FINAL CHECKPOINT FOR  *
+//*                   AN IN-PROGRESS RESTART POINT                 *
+//*  08/09/2026 RFK   PISSOUT IS NOW MOD/CATLG/CATLG, LIKE PISSCKPT,*
+//*                   SO AN ABENDING STEP030 NO LONGER LOSES THE    *
+//*                   DETAIL RECORDS WRITTEN BEFORE THE ABEND.      *
+//*                   STEP005 DELETES IT EACH NEW DAY FOR THE SAME  *
+//*                   REASON IT NOW DELETES PISSCKPT. PISSRPT NOW   *
+//*                   CARRIES RECFM=FBA SO ITS CARRIAGE CONTROL     *
+//*                   BYTE DRIVES PAGE THROWS INSTEAD OF PRINTING   *
+//*                   AS DATA.                                      *
+//*  08/09/2026 RFK   REORDERED THE STEP LIST ABOVE TO MATCH ACTUAL *
+//*                   EXECUTION ORDER. STEP030, STEP040, AND STEP060*
+//*                   NOW ALSO TEST STEP010/STEP020 DIRECTLY, SINCE *
+//*                   MVS TREATS A BYPASSED STEP'S OWN RC AS ZERO -  *
+//*                   TESTING ONLY THE STEP IMMEDIATELY BEFORE EACH  *
+//*                   ONE LET A FAILED STEP010 OR STEP020 SLIP A     *
+//*                   LATER STEP THROUGH INSTEAD OF BYPASSING IT.    *
+//*----------------------------------------------------------------*
+//*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PISSBALLS.DAILY.SUMMARY.PRIOR
+  SET MAXCC = 0
+  ALTER PISSBALLS.DAILY.SUMMARY -
+        NEWNAME(PISSBALLS.DAILY.SUMMARY.PRIOR)
+  SET MAXCC = 0
+  DELETE PISSBALLS.DAILY.CKPT
+  SET MAXCC = 0
+  DELETE PISSBALLS.DAILY.OUTPUT
+  SET MAXCC = 0
+/*
+//*
+//STEP010  EXEC PGM=IEFBR14
+//PISSCTL  DD DSN=PISSBALLS.DAILY.CTLCARD,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000),
+//            UNIT=SYSDA
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSUT1   DD DSN=PISSBALLS.PARMLIB(CTLCARD),DISP=SHR
+//SYSUT2   DD DSN=PISSBALLS.DAILY.CTLCARD,DISP=OLD
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PISSBALLS,COND=(0,NE,STEP010,0,NE,STEP020)
+//PISSCTL  DD DSN=PISSBALLS.DAILY.CTLCARD,DISP=SHR
+//PISSOUT  DD DSN=PISSBALLS.DAILY.OUTPUT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000),
+//            UNIT=SYSDA
+//PISSRPT  DD SYSOUT=*,
+//            DCB=(RECFM=FBA,LRECL=132)
+//PISSCKPT DD DSN=PISSBALLS.DAILY.CKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000),
+//            UNIT=SYSDA
+//PISSSUM  DD DSN=PISSBALLS.DAILY.SUMMARY,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=100,BLKSIZE=10000),
+//            UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=IEBGENER,
+//            COND=(0,NE,STEP010,0,NE,STEP020,4,LT,STEP030)
+//SYSUT1   DD DSN=PISSBALLS.DAILY.OUTPUT,DISP=SHR
+//SYSUT2   DD DSN=PISSBALLS.DOWNSTREAM.INPUT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000),
+//            UNIT=SYSDA
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=PISSRECN,
+//            COND=(0,NE,STEP010,0,NE,STEP020,4,LT,STEP030)
+//PISSSUMY DD DSN=PISSBALLS.DAILY.SUMMARY.PRIOR,DISP=SHR
+//PISSSUMT DD DSN=PISSBALLS.DAILY.SUMMARY,DISP=SHR
+//SYSOUT   DD SYSOUT=*
