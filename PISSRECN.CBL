@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PISSRECN.
+       AUTHOR. DATA PROCESSING.
+       INSTALLATION. CENTRAL DATA CENTER.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      *  MODIFICATION HISTORY                                         *
+      *----------------------------------------------------------------*
+      *  DATE       INIT  DESCRIPTION                                 *
+      *  08/09/2026 RFK   ORIGINAL - COMPARES TODAY'S PISSBALLS        *
+      *                   CONTROL TOTALS (PISSSUM) AGAINST YESTERDAY'S *
+      *                   AND FLAGS ANY VARIANCE BEYOND TOLERANCE      *
+      *  08/09/2026 RFK   MARKED PISSSUMY OPTIONAL - A MISSING PRIOR-  *
+      *                   DAY SUMMARY (DAY ONE, OR ANY DAY THE PRIOR   *
+      *                   DATASET WAS PURGED) IS THE EXACT CASE THIS   *
+      *                   PROGRAM'S FILE STATUS CHECK EXISTS TO HANDLE,*
+      *                   SO JCL ALLOCATION MUST NOT FAIL FIRST        *
+      *  08/09/2026 RFK   RECONCILIATION NOW ALSO WALKS YESTERDAY'S    *
+      *                   RULE TABLE LOOKING FOR A LABEL NO LONGER ON  *
+      *                   TODAY'S CONTROL CARD, SO A DROPPED RULE IS   *
+      *                   ALWAYS FLAGGED, NOT JUST WHEN ITS VOLUME     *
+      *                   HAPPENS TO EXCEED THE PERCENTAGE TOLERANCE   *
+      *  08/09/2026 RFK   ADDED ON SIZE ERROR TO THE VARIANCE PERCENT  *
+      *                   COMPUTE - A SMALL BASELINE WITH A LARGE      *
+      *                   SWING CAN EXCEED THE FIELD'S CAPACITY, AND   *
+      *                   A SILENT TRUNCATION THERE COULD MASK A REAL  *
+      *                   VARIANCE INSTEAD OF FLAGGING ONE             *
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PISSSUMY-FILE ASSIGN TO PISSSUMY
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-YESTERDAY-STATUS.
+           SELECT PISSSUMT-FILE ASSIGN TO PISSSUMT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TODAY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PISSSUMY-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS.
+           COPY PISSSUM REPLACING LEADING ==SUM== BY ==SUMY==.
+
+       FD  PISSSUMT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS.
+           COPY PISSSUM REPLACING LEADING ==SUM== BY ==SUMT==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-YESTERDAY-STATUS PIC XX VALUE "00".
+       01 WS-TODAY-STATUS PIC XX VALUE "00".
+       01 WS-TOLERANCE-PCT PIC 9(05) VALUE 10.
+       01 WS-VARIANCE-SWITCH PIC X(01) VALUE "N".
+           88 WS-VARIANCE-DETECTED VALUE "Y".
+       01 WS-FOUND-SWITCH PIC X(01) VALUE "N".
+           88 WS-LABEL-FOUND VALUE "Y".
+       01 WS-RULE-INDEX PIC 9(01) VALUE ZERO.
+       01 WS-SEARCH-INDEX PIC 9(01) VALUE ZERO.
+       01 WS-YESTERDAY-HITS PIC 9(05) VALUE ZERO.
+       01 WS-BASELINE-COUNT PIC 9(05) VALUE ZERO.
+       01 WS-CURRENT-COUNT PIC 9(05) VALUE ZERO.
+       01 WS-VARIANCE-LABEL PIC X(24) VALUE SPACES.
+       01 WS-DIFF PIC S9(05) VALUE ZERO.
+       01 WS-VARIANCE-PCT PIC 9(05)V9(02) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PISSRECN-MAIN SECTION.
+       MAIN-PROCESS.
+           PERFORM OPEN-SUMMARY-FILES.
+           IF WS-YESTERDAY-STATUS = "00" AND WS-TODAY-STATUS = "00" THEN
+               PERFORM READ-SUMMARY-RECORDS
+               PERFORM RECONCILE-TOTALS
+               IF WS-VARIANCE-DETECTED THEN
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           ELSE
+               DISPLAY "PISSRECN - NO PRIOR RUN AVAILABLE - "
+                   "RECONCILIATION SKIPPED"
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM CLOSE-SUMMARY-FILES.
+           STOP RUN.
+
+       OPEN-SUMMARY-FILES.
+           OPEN INPUT PISSSUMY-FILE.
+           OPEN INPUT PISSSUMT-FILE.
+
+       READ-SUMMARY-RECORDS.
+           READ PISSSUMY-FILE.
+           READ PISSSUMT-FILE.
+
+       CLOSE-SUMMARY-FILES.
+           IF WS-YESTERDAY-STATUS = "00" THEN
+               CLOSE PISSSUMY-FILE
+           END-IF.
+           IF WS-TODAY-STATUS = "00" THEN
+               CLOSE PISSSUMT-FILE
+           END-IF.
+
+       RECONCILE-TOTALS.
+           PERFORM RECONCILE-ONE-RULE
+               VARYING WS-RULE-INDEX FROM 1 BY 1
+               UNTIL WS-RULE-INDEX > SUMT-RULE-COUNT.
+           PERFORM CHECK-ONE-REMOVED-RULE
+               VARYING WS-RULE-INDEX FROM 1 BY 1
+               UNTIL WS-RULE-INDEX > SUMY-RULE-COUNT.
+           PERFORM CHECK-PLAIN-VARIANCE.
+           PERFORM CHECK-TOTAL-VARIANCE.
+
+       RECONCILE-ONE-RULE.
+           MOVE "N" TO WS-FOUND-SWITCH.
+           MOVE ZERO TO WS-YESTERDAY-HITS.
+           PERFORM FIND-YESTERDAY-RULE
+               VARYING WS-SEARCH-INDEX FROM 1 BY 1
+               UNTIL WS-SEARCH-INDEX > SUMY-RULE-COUNT
+                   OR WS-LABEL-FOUND.
+           MOVE WS-YESTERDAY-HITS TO WS-BASELINE-COUNT.
+           MOVE SUMT-RULE-HITS (WS-RULE-INDEX) TO WS-CURRENT-COUNT.
+           MOVE SUMT-RULE-LABEL (WS-RULE-INDEX) TO WS-VARIANCE-LABEL.
+           PERFORM EVALUATE-VARIANCE.
+
+       FIND-YESTERDAY-RULE.
+           IF SUMY-RULE-LABEL (WS-SEARCH-INDEX) =
+                   SUMT-RULE-LABEL (WS-RULE-INDEX) THEN
+               MOVE SUMY-RULE-HITS (WS-SEARCH-INDEX)
+                   TO WS-YESTERDAY-HITS
+               SET WS-LABEL-FOUND TO TRUE
+           END-IF.
+
+       CHECK-ONE-REMOVED-RULE.
+           MOVE "N" TO WS-FOUND-SWITCH.
+           PERFORM FIND-TODAY-RULE
+               VARYING WS-SEARCH-INDEX FROM 1 BY 1
+               UNTIL WS-SEARCH-INDEX > SUMT-RULE-COUNT
+                   OR WS-LABEL-FOUND.
+           IF NOT WS-LABEL-FOUND THEN
+               DISPLAY "PISSRECN - VARIANCE - RULE "
+                   SUMY-RULE-LABEL (WS-RULE-INDEX)
+                   " WAS DROPPED FROM TODAY'S CONTROL CARD"
+               SET WS-VARIANCE-DETECTED TO TRUE
+           END-IF.
+
+       FIND-TODAY-RULE.
+           IF SUMT-RULE-LABEL (WS-SEARCH-INDEX) =
+                   SUMY-RULE-LABEL (WS-RULE-INDEX) THEN
+               SET WS-LABEL-FOUND TO TRUE
+           END-IF.
+
+       CHECK-PLAIN-VARIANCE.
+           MOVE SUMY-PLAIN-COUNT TO WS-BASELINE-COUNT.
+           MOVE SUMT-PLAIN-COUNT TO WS-CURRENT-COUNT.
+           MOVE "PLAIN NUMBER" TO WS-VARIANCE-LABEL.
+           PERFORM EVALUATE-VARIANCE.
+
+       CHECK-TOTAL-VARIANCE.
+           MOVE SUMY-TOTAL-COUNT TO WS-BASELINE-COUNT.
+           MOVE SUMT-TOTAL-COUNT TO WS-CURRENT-COUNT.
+           MOVE "TOTAL PROCESSED" TO WS-VARIANCE-LABEL.
+           PERFORM EVALUATE-VARIANCE.
+
+       EVALUATE-VARIANCE.
+           IF WS-BASELINE-COUNT = ZERO THEN
+               IF WS-CURRENT-COUNT NOT = ZERO THEN
+                   DISPLAY "PISSRECN - VARIANCE ON " WS-VARIANCE-LABEL
+                       " - WENT FROM ZERO TO " WS-CURRENT-COUNT
+                   SET WS-VARIANCE-DETECTED TO TRUE
+               END-IF
+           ELSE
+               COMPUTE WS-DIFF = WS-CURRENT-COUNT - WS-BASELINE-COUNT
+               COMPUTE WS-VARIANCE-PCT ROUNDED =
+                   (FUNCTION ABS(WS-DIFF) * 100) / WS-BASELINE-COUNT
+                   ON SIZE ERROR
+                       DISPLAY "PISSRECN - VARIANCE ON "
+                           WS-VARIANCE-LABEL
+                           " - YESTERDAY=" WS-BASELINE-COUNT
+                           " TODAY=" WS-CURRENT-COUNT
+                           " PCT=TOO LARGE TO REPRESENT"
+                       SET WS-VARIANCE-DETECTED TO TRUE
+                   NOT ON SIZE ERROR
+                       IF WS-VARIANCE-PCT > WS-TOLERANCE-PCT THEN
+                           DISPLAY "PISSRECN - VARIANCE ON "
+                               WS-VARIANCE-LABEL
+                               " - YESTERDAY=" WS-BASELINE-COUNT
+                               " TODAY=" WS-CURRENT-COUNT
+                               " PCT=" WS-VARIANCE-PCT
+                           SET WS-VARIANCE-DETECTED TO TRUE
+                       END-IF
+               END-COMPUTE
+           END-IF.
